@@ -1,14 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COLOR-TEST.
        AUTHOR.     Nicolo' Maffi.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO "color_test.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(80).
        WORKING-STORAGE SECTION.
        77 FG-COLOR PIC 9 VALUE IS ZERO.
        77 BG-COLOR PIC 9 VALUE IS ZERO.
        77 TEST-STR PIC X VALUE IS "@".
        77 Y-VAL    PIC 9 VALUE IS 1.
        77 X-VAL    PIC 9 VALUE IS 1.
+       77 WORKSTATION-NAME       PIC X(20) VALUE IS SPACES.
+       77 RPT-DATE               PIC 9(8).
+       77 FILE-STATUS            PIC X(02).
+       01 REPORT-HEADER.
+           02 RH-LABEL           PIC X(13) VALUE IS "WORKSTATION: ".
+           02 RH-WORKSTATION     PIC X(20).
+           02 FILLER             PIC X(04) VALUE IS SPACES.
+           02 RH-DATE-LABEL      PIC X(06) VALUE IS "DATE: ".
+           02 RH-DATE            PIC 9(8).
+       01 DETAIL-LINE.
+           02 DET-BG-LABEL       PIC X(03) VALUE IS "BG=".
+           02 DET-BG-VAL         PIC 9.
+           02 FILLER             PIC X(03) VALUE IS SPACES.
+           02 DET-FG-LABEL       PIC X(03) VALUE IS "FG=".
+           02 DET-FG-VAL         PIC 9.
+           02 FILLER             PIC X(03) VALUE IS SPACES.
+           02 DET-STATUS         PIC X(04) VALUE IS "PASS".
        PROCEDURE DIVISION.
+           ACCEPT WORKSTATION-NAME FROM ENVIRONMENT "HOSTNAME"
+           ACCEPT RPT-DATE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT REPORT-FILE
+
+           IF FILE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "OPENING ERROR ON REPORT-FILE"
+               STOP RUN
+           END-IF
+
+           MOVE WORKSTATION-NAME TO RH-WORKSTATION
+           MOVE RPT-DATE TO RH-DATE
+           WRITE REPORT-LINE FROM REPORT-HEADER
+
            PERFORM VARYING BG-COLOR FROM 0 BY 1 UNTIL BG-COLOR > 7
                MOVE 1 TO Y-VAL
 
@@ -16,6 +56,11 @@
                    DISPLAY TEST-STR LINE Y-VAL COLUMN X-VAL
                        BACKGROUND-COLOR BG-COLOR
                        FOREGROUND-COLOR FG-COLOR
+
+                   MOVE BG-COLOR TO DET-BG-VAL
+                   MOVE FG-COLOR TO DET-FG-VAL
+                   WRITE REPORT-LINE FROM DETAIL-LINE
+
                    ADD 1 TO Y-VAL
                END-PERFORM
                ADD 1 TO X-VAL
@@ -24,5 +69,7 @@
                    MOVE 1 TO X-VAL
                END-IF
            END-PERFORM
+
+           CLOSE REPORT-FILE
            STOP RUN.
        END PROGRAM COLOR-TEST.
