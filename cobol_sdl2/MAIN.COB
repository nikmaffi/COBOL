@@ -10,7 +10,25 @@
        SOURCE-COMPUTER.        NIK-WORKSTATION.
        OBJECT-COMPUTER.        NIK-WORKSTATION
            MEMORY SIZE 17179869184 CHARACTERS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISCORE-FILE ASSIGN TO "highscore.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HS-FILE-STATUS.
+           SELECT CONFIG-FILE ASSIGN TO "snake.cfg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CFG-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISCORE-FILE.
+       01  HISCORE-RECORD.
+           02 HS-SIZE            PIC 9(3).
+           02 FILLER             PIC X     VALUE IS SPACE.
+           02 HS-DATE            PIC X(8).
+           02 FILLER             PIC X     VALUE IS SPACE.
+           02 HS-TIME            PIC X(8).
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD         PIC X(10).
        WORKING-STORAGE SECTION.
            77 SDL-INIT-VIDEO     PIC 99    VALUE IS 32.
            77 SDL-QUIT           PIC 9(3)  VALUE IS 256.
@@ -19,6 +37,7 @@
            77 SDL-KDOWN          PIC 9(10) VALUE IS 1073741905.
            77 SDL-KLEFT          PIC 9(10) VALUE IS 1073741904.
            77 SDL-KRIGHT         PIC 9(10) VALUE IS 1073741903.
+           77 SDL-KPAUSE         PIC 9(10) VALUE IS 112.
            77 SDL-WINDOW-SHOWN   PIC 9     VALUE IS 4.
            77 SDL-ERROR          POINTER.
            77 DONE               PIC 9     VALUE IS ZERO.
@@ -81,6 +100,19 @@
                02 REND-POINTER   POINTER.
                02 REND-INDEX     PIC S9    VALUE IS -1.
                02 REND-FLAGS     PIC 9     VALUE IS 6.
+           77 HS-FILE-STATUS     PIC X(02).
+           77 HS-DATE-WS         PIC 9(8).
+           77 HS-TIME-WS         PIC 9(8).
+           01 TOP-SCORES.
+               02 TOP-SCORE      OCCURS 5 TIMES.
+                   03 TOP-SCORE-VAL  PIC 9(3) VALUE IS ZERO.
+                   03 TOP-SCORE-DATE PIC X(8) VALUE IS SPACES.
+           77 TOP-IDX            PIC 9     VALUE IS ZERO.
+           77 INSERT-IDX         PIC 9     VALUE IS ZERO.
+           77 SHIFT-IDX          PIC 9     VALUE IS ZERO.
+           77 CFG-FILE-STATUS    PIC X(02).
+           77 CFG-VALUE          PIC 9(3).
+           77 PAUSED             PIC 9     VALUE IS ZERO.
        PROCEDURE DIVISION.
        MAIN SECTION.
       *    SDL2 INITIALIZATION
@@ -138,6 +170,9 @@
                GO TO KILL-WINDOW
            END-IF.
 
+      *    LOAD TUNING VALUES, FALLING BACK TO THE DEFAULTS ABOVE
+           PERFORM LOAD-CONFIG
+
       *    PLAYER RECT SETUP
            MOVE UNIT-SIZE TO PL-RECT-X(1)
            MOVE UNIT-SIZE TO PL-RECT-Y(1)
@@ -149,6 +184,9 @@
            MOVE UNIT-SIZE TO FD-RECT-W
            MOVE UNIT-SIZE TO FD-RECT-H
 
+      *    SHOW HIGH SCORES FROM PREVIOUS RUNS
+           PERFORM SHOW-HIGH-SCORES
+
       *    SET START TIME
            CALL STATIC "SDL_GetTicks" RETURNING TSTART
 
@@ -163,12 +201,17 @@
 
                    PERFORM EVENT-HANDLER
 
-                   PERFORM UPDATE-GAME
+                   IF PAUSED IS NOT EQUAL TO 1 THEN
+                       PERFORM UPDATE-GAME
+                   END-IF
+
                    PERFORM DRAW-GAME
                END-IF
            END-PERFORM.
 
        KILL-RENDERER.
+           PERFORM SAVE-HIGH-SCORE
+
            CALL STATIC "SDL_DestroyRenderer" USING
                BY VALUE REND-POINTER
            END-CALL.
@@ -180,6 +223,116 @@
            CALL STATIC "SDL_Quit"
            STOP RUN.
 
+       LOAD-CONFIG SECTION.
+      *    ONE TUNING VALUE PER LINE: UNIT-SIZE, PL-STEP, PL-SIZE.
+      *    IF THE FILE IS MISSING, THE WORKING-STORAGE DEFAULTS STAND.
+           OPEN INPUT CONFIG-FILE
+
+           IF CFG-FILE-STATUS IS NOT EQUAL TO "00" THEN
+               GO TO LOAD-CONFIG-EXIT
+           END-IF
+
+           READ CONFIG-FILE
+               AT END GO TO LOAD-CONFIG-CLOSE
+           END-READ
+           MOVE CONFIG-RECORD(1:3) TO CFG-VALUE
+           IF CFG-VALUE IS GREATER THAN ZERO AND
+               CFG-VALUE IS LESS THAN 100
+               MOVE CFG-VALUE TO UNIT-SIZE
+           END-IF
+
+           READ CONFIG-FILE
+               AT END GO TO LOAD-CONFIG-CLOSE
+           END-READ
+           MOVE CONFIG-RECORD(1:3) TO CFG-VALUE
+           IF CFG-VALUE IS GREATER THAN ZERO AND
+               CFG-VALUE IS LESS THAN 100
+               MOVE CFG-VALUE TO PL-STEP
+           END-IF
+
+           READ CONFIG-FILE
+               AT END GO TO LOAD-CONFIG-CLOSE
+           END-READ
+           MOVE CONFIG-RECORD(1:3) TO CFG-VALUE
+           IF CFG-VALUE IS GREATER THAN ZERO AND
+               CFG-VALUE IS LESS THAN OR EQUAL TO 128
+               MOVE CFG-VALUE TO PL-SIZE
+           END-IF
+
+       LOAD-CONFIG-CLOSE.
+           CLOSE CONFIG-FILE.
+
+       LOAD-CONFIG-EXIT.
+           EXIT.
+
+       SAVE-HIGH-SCORE SECTION.
+      *    APPEND THE FINAL SNAKE SIZE TO THE HIGH SCORE FILE
+           ACCEPT HS-DATE-WS FROM DATE YYYYMMDD
+           ACCEPT HS-TIME-WS FROM TIME
+
+           MOVE PL-SIZE TO HS-SIZE
+           MOVE HS-DATE-WS TO HS-DATE
+           MOVE HS-TIME-WS TO HS-TIME
+
+           OPEN EXTEND HISCORE-FILE
+           WRITE HISCORE-RECORD
+           CLOSE HISCORE-FILE.
+
+       SHOW-HIGH-SCORES SECTION.
+      *    READ PAST HIGH SCORES AND DISPLAY THE TOP FIVE
+           OPEN INPUT HISCORE-FILE
+
+           IF HS-FILE-STATUS IS NOT EQUAL TO "00" THEN
+               GO TO SHOW-HIGH-SCORES-EXIT
+           END-IF
+
+           PERFORM READ-HIGH-SCORE
+               WITH TEST BEFORE UNTIL HS-FILE-STATUS IS EQUAL TO "10"
+
+           CLOSE HISCORE-FILE
+
+           DISPLAY "=== TOP SCORES ==="
+
+           PERFORM WITH TEST BEFORE VARYING TOP-IDX FROM 1 BY 1
+                   UNTIL TOP-IDX > 5
+               IF TOP-SCORE-VAL(TOP-IDX) IS GREATER THAN ZERO THEN
+                   DISPLAY TOP-SCORE-VAL(TOP-IDX) "  "
+                       TOP-SCORE-DATE(TOP-IDX)
+               END-IF
+           END-PERFORM.
+
+       SHOW-HIGH-SCORES-EXIT.
+           EXIT.
+
+       READ-HIGH-SCORE SECTION.
+           READ HISCORE-FILE
+               AT END
+                   MOVE "10" TO HS-FILE-STATUS
+                   GO TO READ-HIGH-SCORE-EXIT
+           END-READ
+
+           MOVE 1 TO INSERT-IDX
+           PERFORM WITH TEST BEFORE UNTIL
+                   INSERT-IDX > 5 OR
+                   HS-SIZE IS GREATER THAN TOP-SCORE-VAL(INSERT-IDX)
+               ADD 1 TO INSERT-IDX
+           END-PERFORM
+
+           IF INSERT-IDX IS LESS THAN OR EQUAL TO 5 THEN
+               MOVE 5 TO SHIFT-IDX
+               PERFORM WITH TEST BEFORE
+                       UNTIL SHIFT-IDX IS EQUAL TO INSERT-IDX
+                   MOVE TOP-SCORE(SHIFT-IDX - 1) TO TOP-SCORE(SHIFT-IDX)
+                   SUBTRACT 1 FROM SHIFT-IDX
+               END-PERFORM
+
+               MOVE HS-SIZE TO TOP-SCORE-VAL(INSERT-IDX)
+               MOVE HS-DATE TO TOP-SCORE-DATE(INSERT-IDX)
+           END-IF.
+
+       READ-HIGH-SCORE-EXIT.
+           EXIT.
+
        EVENT-HANDLER SECTION.
            PERFORM WITH TEST AFTER UNTIL SDL-POLL-EVENT = 0
                CALL STATIC "SDL_PollEvent" USING
@@ -206,6 +359,15 @@
                    IF EVENT-KEY = SDL-KRIGHT AND PL-DIR <> 3 THEN
                        MOVE 1 TO PL-DIR
                    END-IF
+
+      *            PAUSE / RESUME
+                   IF EVENT-KEY = SDL-KPAUSE THEN
+                       IF PAUSED IS EQUAL TO 1 THEN
+                           MOVE ZERO TO PAUSED
+                       ELSE
+                           MOVE 1 TO PAUSED
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM.
 
