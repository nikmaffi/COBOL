@@ -2,20 +2,41 @@
        PROGRAM-ID. COBOL-SQLITE-TEST.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+           01 PEOPLE-RECORD.
+               COPY PEOPLE.
            77 SQLITE           POINTER.
            77 ERROR-CODE       PIC S9(005) COMP-5.
-           77 DATABASE-NAME    PIC X(015).
-           77 SQL-QUERY        PIC X(100).
+           77 DATABASE-NAME    PIC X(080).
+           77 ENV-DATABASE-NAME PIC X(080).
+           77 SQL-QUERY        PIC X(150).
            77 CALLBACK-FUNC    USAGE PROCEDURE-POINTER.
            77 COMMAND          PIC 9.
-           01 DATA-RECORD.
-               02 ID-FIELD     PIC 99.
-               02 NAME-FIELD   PIC X(30).
+           77 DB-NAME-IDX      PIC S9(004) COMP-5.
+           77 DB-NAME-LEN      PIC S9(004) COMP-5 VALUE ZERO.
        PROCEDURE DIVISION.
            SET SQLITE TO NULL.
 
            MOVE "DATA.DB" TO DATABASE-NAME
 
+           ACCEPT ENV-DATABASE-NAME FROM ENVIRONMENT "DATABASE_NAME"
+           IF ENV-DATABASE-NAME IS NOT EQUAL TO SPACES THEN
+               MOVE ENV-DATABASE-NAME TO DATABASE-NAME
+           END-IF
+
+      *    sqlite3_open() WANTS A NUL-TERMINATED C STRING - TRIM THE
+      *    TRAILING PAD SPACES OFF DATABASE-NAME SO WE DON'T HAND IT A
+      *    SPACE-PADDED FILENAME.
+           PERFORM VARYING DB-NAME-IDX FROM 1 BY 1
+               UNTIL DB-NAME-IDX > 80
+               IF DATABASE-NAME(DB-NAME-IDX:1) IS NOT EQUAL TO SPACE
+                   THEN
+                   MOVE DB-NAME-IDX TO DB-NAME-LEN
+               END-IF
+           END-PERFORM
+           IF DB-NAME-LEN IS LESS THAN 80 THEN
+               MOVE LOW-VALUE TO DATABASE-NAME(DB-NAME-LEN + 1:1)
+           END-IF
+
            PERFORM WITH TEST AFTER UNTIL COMMAND IS EQUAL TO 3
                MOVE LOW-VALUES TO SQL-QUERY
 
