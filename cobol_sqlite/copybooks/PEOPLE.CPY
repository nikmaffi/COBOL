@@ -0,0 +1,8 @@
+      * SHARED PEOPLE RECORD LAYOUT - ID AND NAME AS STORED IN THE
+      * PEOPLE TABLE. INCLUDE INSIDE AN 01 GROUP, E.G.:
+      *     01 PEOPLE-RECORD.
+      *         COPY PEOPLE.
+           02 ID-FIELD               PIC 9(6).
+           02 NAME-FIELD             PIC X(30).
+           02 NAME-CHARS REDEFINES NAME-FIELD.
+               03 NAME-CHAR          PIC X OCCURS 30 TIMES.
