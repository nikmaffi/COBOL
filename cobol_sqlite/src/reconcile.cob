@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-SQLITE-RECONCILE.
+       AUTHOR.     NIK MAFFI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "control.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           02 CTL-ID       PIC 9(6).
+           02 CTL-NAME     PIC X(30).
+       WORKING-STORAGE SECTION.
+       77 SQLITE           POINTER.
+       77 DB-STMT          POINTER.
+       77 ERROR-CODE       PIC S9(5) USAGE IS COMP-5.
+       77 STEP-CODE        PIC S9(5) USAGE IS COMP-5.
+       77 DATABASE-NAME    PIC X(14) VALUE IS "./data/data.db".
+       77 SQL-QUERY        PIC X(60)
+           VALUE IS "SELECT * FROM PEOPLE ORDER BY ID;".
+       77 SQLITE-ROW       PIC S9(5) USAGE IS COMP-5 VALUE IS 100.
+       77 CTL-FILE-STATUS  PIC X(02).
+       77 CTL-EOF          PIC X     VALUE IS "N".
+       77 DB-EOF           PIC X     VALUE IS "N".
+       77 HIGH-ID          PIC 9(6)  VALUE IS 999999.
+       77 CTL-ID-WS        PIC 9(6)  VALUE IS ZERO.
+       77 CTL-NAME-WS      PIC X(30) VALUE IS SPACES.
+       77 DB-ID-WS         PIC 9(6)  VALUE IS ZERO.
+       77 DB-ID-RAW         PIC S9(9) USAGE IS COMP-5.
+       77 DB-NAME-PTR      POINTER.
+       77 DB-NAME-TEXT     PIC X(30) BASED.
+       77 DB-NAME-WS       PIC X(30) VALUE IS SPACES.
+       77 MATCH-COUNT      PIC 9(6)  VALUE IS ZERO.
+       77 CTL-ONLY-COUNT   PIC 9(6)  VALUE IS ZERO.
+       77 DB-ONLY-COUNT    PIC 9(6)  VALUE IS ZERO.
+       PROCEDURE DIVISION.
+           OPEN INPUT CONTROL-FILE
+
+           IF CTL-FILE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "OPENING ERROR ON CONTROL-FILE"
+               STOP RUN
+           END-IF
+
+           CALL STATIC "sqlite3_open" USING
+               BY REFERENCE DATABASE-NAME
+               BY REFERENCE SQLITE
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "OPENING ERROR ON DATABASE"
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF
+
+           CALL STATIC "sqlite3_prepare_v2" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE -1
+               BY REFERENCE DB-STMT
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "QUERY ERROR"
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               CLOSE CONTROL-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-CONTROL
+           PERFORM READ-PEOPLE
+
+           PERFORM MATCH-RECORDS
+               UNTIL CTL-EOF IS EQUAL TO "Y" AND
+                     DB-EOF IS EQUAL TO "Y"
+
+           DISPLAY " "
+           DISPLAY "MATCHED:              " MATCH-COUNT
+           DISPLAY "MISSING FROM DATABASE: " CTL-ONLY-COUNT
+           DISPLAY "MISSING FROM CONTROL:  " DB-ONLY-COUNT
+
+           CALL STATIC "sqlite3_finalize" USING BY VALUE DB-STMT
+           END-CALL
+
+           CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+           END-CALL
+
+           CLOSE CONTROL-FILE
+           STOP RUN.
+
+       READ-CONTROL.
+           READ CONTROL-FILE
+               AT END
+                   MOVE "Y" TO CTL-EOF
+                   MOVE HIGH-ID TO CTL-ID-WS
+               NOT AT END
+                   MOVE CTL-ID TO CTL-ID-WS
+                   MOVE CTL-NAME TO CTL-NAME-WS
+           END-READ.
+
+       READ-PEOPLE.
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE DB-STMT
+               RETURNING STEP-CODE
+           END-CALL
+
+           IF STEP-CODE IS EQUAL TO SQLITE-ROW THEN
+               CALL STATIC "sqlite3_column_int" USING
+                   BY VALUE DB-STMT
+                   BY VALUE 0
+                   RETURNING DB-ID-RAW
+               END-CALL
+
+               MOVE DB-ID-RAW TO DB-ID-WS
+
+               CALL STATIC "sqlite3_column_text" USING
+                   BY VALUE DB-STMT
+                   BY VALUE 1
+                   RETURNING DB-NAME-PTR
+               END-CALL
+
+               SET ADDRESS OF DB-NAME-TEXT TO DB-NAME-PTR
+               MOVE DB-NAME-TEXT TO DB-NAME-WS
+           ELSE
+               MOVE "Y" TO DB-EOF
+               MOVE HIGH-ID TO DB-ID-WS
+           END-IF.
+
+      *    CLASSIC MATCH-MERGE COMPARE OF THE TWO SORTED KEY STREAMS
+       MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN CTL-EOF IS EQUAL TO "Y"
+                   DISPLAY "MISSING FROM CONTROL: " DB-ID-WS " "
+                       DB-NAME-WS
+                   ADD 1 TO DB-ONLY-COUNT
+                   PERFORM READ-PEOPLE
+               WHEN DB-EOF IS EQUAL TO "Y"
+                   DISPLAY "MISSING FROM DATABASE: " CTL-ID-WS " "
+                       CTL-NAME-WS
+                   ADD 1 TO CTL-ONLY-COUNT
+                   PERFORM READ-CONTROL
+               WHEN CTL-ID-WS IS EQUAL TO DB-ID-WS
+                   ADD 1 TO MATCH-COUNT
+                   PERFORM READ-CONTROL
+                   PERFORM READ-PEOPLE
+               WHEN CTL-ID-WS IS LESS THAN DB-ID-WS
+                   DISPLAY "MISSING FROM DATABASE: " CTL-ID-WS " "
+                       CTL-NAME-WS
+                   ADD 1 TO CTL-ONLY-COUNT
+                   PERFORM READ-CONTROL
+               WHEN OTHER
+                   DISPLAY "MISSING FROM CONTROL: " DB-ID-WS " "
+                       DB-NAME-WS
+                   ADD 1 TO DB-ONLY-COUNT
+                   PERFORM READ-PEOPLE
+           END-EVALUATE.
+
+       END PROGRAM COBOL-SQLITE-RECONCILE.
