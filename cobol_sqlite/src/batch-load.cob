@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-SQLITE-LOAD.
+       AUTHOR.     NIK MAFFI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEOPLE-FILE ASSIGN TO "people.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "load.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEOPLE-FILE.
+       01  PEOPLE-RECORD.
+           COPY PEOPLE.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD     PIC 9(6).
+       WORKING-STORAGE SECTION.
+       77 SQLITE           POINTER.
+       77 ERROR-CODE       PIC S9(5)  USAGE IS COMP-5.
+       77 DATABASE-NAME    PIC X(14)  VALUE IS "./data/data.db".
+       77 SQL-QUERY        PIC X(150).
+       77 FILE-STATUS      PIC X(02).
+       77 CKPT-FILE-STATUS PIC X(02).
+       77 RECORD-COUNT     PIC 9(6)   VALUE IS ZERO.
+       77 BATCH-SIZE       PIC 9(3)   VALUE IS 100.
+       77 BATCH-COUNT      PIC 9(3)   VALUE IS ZERO.
+       77 SKIP-COUNT       PIC 9(6)   VALUE IS ZERO.
+       77 SKIP-IDX         PIC 9(6)   VALUE IS ZERO.
+       01 ESCAPED-NAME-REC.
+           02 ESCAPED-NAME  PIC X(61) VALUE IS SPACES.
+           02 ESCAPED-CHARS REDEFINES ESCAPED-NAME.
+               03 ESCAPED-CHAR PIC X OCCURS 61 TIMES.
+       77 NAME-IDX         PIC S9(4) USAGE IS COMP-5.
+       77 ESC-IDX          PIC S9(4) USAGE IS COMP-5.
+       PROCEDURE DIVISION.
+           SET SQLITE TO NULL.
+
+           PERFORM READ-CHECKPOINT THRU READ-CHECKPOINT-EXIT
+
+           OPEN INPUT PEOPLE-FILE
+
+           IF FILE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "OPENING ERROR ON PEOPLE-FILE"
+               STOP RUN
+           END-IF
+
+           IF SKIP-COUNT IS GREATER THAN ZERO THEN
+               PERFORM SKIP-LOADED-RECORDS THRU
+                   SKIP-LOADED-RECORDS-EXIT
+                   UNTIL SKIP-IDX IS EQUAL TO SKIP-COUNT OR
+                         FILE-STATUS IS EQUAL TO "10"
+               MOVE SKIP-COUNT TO RECORD-COUNT
+               DISPLAY "RESUMING AFTER " SKIP-COUNT " CHECKPOINTED "
+                   "RECORDS"
+           END-IF
+
+           CALL STATIC "sqlite3_open" USING
+               BY REFERENCE DATABASE-NAME
+               BY REFERENCE SQLITE
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "OPENING ERROR ON DATABASE"
+               CLOSE PEOPLE-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM BEGIN-BATCH
+
+           PERFORM LOAD-RECORD THRU LOAD-RECORD-EXIT
+               UNTIL FILE-STATUS IS EQUAL TO "10"
+
+           IF BATCH-COUNT IS GREATER THAN ZERO THEN
+               PERFORM COMMIT-BATCH
+           END-IF
+
+           CALL STATIC "sqlite3_close" USING
+               BY REFERENCE SQLITE
+           END-CALL
+
+           CLOSE PEOPLE-FILE
+
+           DISPLAY RECORD-COUNT " RECORDS LOADED"
+           STOP RUN.
+
+       LOAD-RECORD.
+           READ PEOPLE-FILE
+               AT END
+                   MOVE "10" TO FILE-STATUS
+                   GO TO LOAD-RECORD-EXIT
+           END-READ
+
+           PERFORM ESCAPE-NAME
+
+           STRING "INSERT INTO PEOPLE VALUES (" DELIMITED BY SIZE
+               ID-FIELD DELIMITED BY SIZE
+               ",'"
+               ESCAPED-NAME DELIMITED BY SIZE
+               "');"
+               INTO SQL-QUERY
+           END-STRING
+
+           CALL STATIC "sqlite3_exec" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "INSERTING ERROR ON ID " ID-FIELD
+           ELSE
+               ADD 1 TO RECORD-COUNT
+               ADD 1 TO BATCH-COUNT
+
+               IF BATCH-COUNT IS EQUAL TO BATCH-SIZE THEN
+                   PERFORM COMMIT-BATCH
+                   PERFORM BEGIN-BATCH
+               END-IF
+           END-IF.
+
+       LOAD-RECORD-EXIT.
+           EXIT.
+
+       SKIP-LOADED-RECORDS.
+           READ PEOPLE-FILE
+               AT END
+                   MOVE "10" TO FILE-STATUS
+                   GO TO SKIP-LOADED-RECORDS-EXIT
+           END-READ
+
+           ADD 1 TO SKIP-IDX.
+
+       SKIP-LOADED-RECORDS-EXIT.
+           EXIT.
+
+       BEGIN-BATCH.
+           MOVE "BEGIN;" TO SQL-QUERY
+
+           CALL STATIC "sqlite3_exec" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL.
+
+       COMMIT-BATCH.
+           MOVE "COMMIT;" TO SQL-QUERY
+
+           CALL STATIC "sqlite3_exec" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "BATCH COMMIT ERROR AT RECORD " RECORD-COUNT
+           ELSE
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+
+           MOVE ZERO TO BATCH-COUNT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           IF CKPT-FILE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "OPENING ERROR ON CHECKPOINT-FILE"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE RECORD-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT.
+           MOVE ZERO TO SKIP-COUNT
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CKPT-FILE-STATUS IS NOT EQUAL TO "00" THEN
+               GO TO READ-CHECKPOINT-EXIT
+           END-IF
+
+           READ CHECKPOINT-FILE
+               AT END GO TO READ-CHECKPOINT-CLOSE
+           END-READ
+
+           MOVE CHECKPOINT-RECORD TO SKIP-COUNT
+
+       READ-CHECKPOINT-CLOSE.
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT-EXIT.
+           EXIT.
+
+       ESCAPE-NAME.
+           MOVE SPACES TO ESCAPED-NAME
+           MOVE 1 TO ESC-IDX
+
+           PERFORM VARYING NAME-IDX FROM 1 BY 1 UNTIL NAME-IDX > 30
+               MOVE NAME-CHAR(NAME-IDX) TO ESCAPED-CHAR(ESC-IDX)
+               ADD 1 TO ESC-IDX
+
+               IF NAME-CHAR(NAME-IDX) IS EQUAL TO "'" THEN
+                   MOVE "'" TO ESCAPED-CHAR(ESC-IDX)
+                   ADD 1 TO ESC-IDX
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM COBOL-SQLITE-LOAD.
