@@ -1,26 +1,87 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL-SQLITE.
        AUTHOR.     NIK MAFFI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "./data/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           02 AUD-DATE     PIC X(8).
+           02 FILLER       PIC X VALUE IS SPACE.
+           02 AUD-TIME     PIC X(8).
+           02 FILLER       PIC X VALUE IS SPACE.
+           02 AUD-ACTION   PIC X(6).
+           02 FILLER       PIC X VALUE IS SPACE.
+           02 AUD-ID       PIC X(6).
+           02 FILLER       PIC X VALUE IS SPACE.
+           02 AUD-NAME     PIC X(30).
        WORKING-STORAGE SECTION.
+       77 AUDIT-ACTION     PIC X(6).
+       77 AUD-DATE-WS      PIC 9(8).
+       77 AUD-TIME-WS      PIC 9(8).
        77 SQLITE           POINTER.
        77 ERROR-CODE       PIC S9(5)  USAGE IS COMP-5.
-       77 DATABASE-NAME    PIC X(14)  VALUE IS "./data/data.db".
-       77 SQL-QUERY        PIC X(100).
-       77 CALLBACK-FUNC    USAGE PROCEDURE-POINTER.
+       77 DATABASE-NAME    PIC X(80)  VALUE IS "./data/data.db".
+       77 ENV-DATABASE-NAME PIC X(80).
+       77 SQL-QUERY        PIC X(150).
        77 COMMAND          PIC 9.
-       01 DATA-RECORD.
-           02 ID-FIELD     PIC 99.
-           02 NAME-FIELD   PIC X(30).
+       77 LIST-STMT        POINTER.
+       77 LIST-COL-ID      PIC S9(9) USAGE IS COMP-5.
+       77 LIST-COL-NAME-PTR POINTER.
+       77 LIST-COL-NAME-TEXT PIC X(30) BASED.
+       77 LIST-ROW-COUNT   PIC 9(6)  VALUE IS ZERO.
+       77 COUNT-STMT       POINTER.
+       77 SQLITE-ROW       PIC S9(5)  USAGE IS COMP-5 VALUE IS 100.
+       77 STEP-CODE        PIC S9(5)  USAGE IS COMP-5.
+       77 DUP-COUNT        PIC S9(9)  USAGE IS COMP-5.
+       77 AUDIT-FILE-STATUS PIC X(02).
+       77 DB-NAME-IDX      PIC S9(4)  USAGE IS COMP-5.
+       77 DB-NAME-LEN      PIC S9(4)  USAGE IS COMP-5 VALUE ZERO.
+       01 PEOPLE-RECORD.
+           COPY PEOPLE.
+       01 ESCAPED-NAME-REC.
+           02 ESCAPED-NAME  PIC X(61) VALUE IS SPACES.
+           02 ESCAPED-CHARS REDEFINES ESCAPED-NAME.
+               03 ESCAPED-CHAR PIC X OCCURS 61 TIMES.
+       77 NAME-IDX         PIC S9(4) USAGE IS COMP-5.
+       77 ESC-IDX          PIC S9(4) USAGE IS COMP-5.
+       77 ESC-LEN          PIC S9(4) USAGE IS COMP-5 VALUE ZERO.
        PROCEDURE DIVISION.
            SET SQLITE TO NULL.
 
+           ACCEPT ENV-DATABASE-NAME FROM ENVIRONMENT "DATABASE_NAME"
+           IF ENV-DATABASE-NAME IS NOT EQUAL TO SPACES THEN
+               MOVE ENV-DATABASE-NAME TO DATABASE-NAME
+           END-IF
+
+      *    sqlite3_open() WANTS A NUL-TERMINATED C STRING - TRIM THE
+      *    TRAILING PAD SPACES OFF DATABASE-NAME SO WE DON'T HAND IT A
+      *    SPACE-PADDED FILENAME.
+           PERFORM VARYING DB-NAME-IDX FROM 1 BY 1
+               UNTIL DB-NAME-IDX > 80
+               IF DATABASE-NAME(DB-NAME-IDX:1) IS NOT EQUAL TO SPACE
+                   THEN
+                   MOVE DB-NAME-IDX TO DB-NAME-LEN
+               END-IF
+           END-PERFORM
+           IF DB-NAME-LEN IS LESS THAN 80 THEN
+               MOVE LOW-VALUE TO DATABASE-NAME(DB-NAME-LEN + 1:1)
+           END-IF
+
            PERFORM WITH TEST AFTER UNTIL COMMAND IS EQUAL TO 3
                MOVE LOW-VALUES TO SQL-QUERY
 
                DISPLAY "1.ADD RECORD"
                DISPLAY "2.LIST DATA"
                DISPLAY "3.EXIT"
+               DISPLAY "4.UPDATE RECORD"
+               DISPLAY "5.DELETE RECORD"
+               DISPLAY "6.FIND BY NAME"
                DISPLAY " "
 
                DISPLAY "COMMAND> " WITH NO ADVANCING
@@ -32,6 +93,9 @@
                    WHEN 1 PERFORM ADD-RECORD
                    WHEN 2 PERFORM LIST-DATA
                    WHEN 3 PERFORM EXIT-TEST
+                   WHEN 4 PERFORM UPDATE-RECORD
+                   WHEN 5 PERFORM DELETE-RECORD
+                   WHEN 6 PERFORM FIND-BY-NAME
                    WHEN OTHER DISPLAY "ERROR: NO OPTION " COMMAND "!"
                END-EVALUATE
            END-PERFORM
@@ -43,6 +107,11 @@
            DISPLAY "NAME: " WITH NO ADVANCING
            ACCEPT NAME-FIELD
 
+           IF NAME-FIELD IS EQUAL TO SPACES THEN
+               DISPLAY "REJECTED: NAME CANNOT BE BLANK"
+               EXIT PARAGRAPH
+           END-IF
+
            CALL STATIC "sqlite3_open" USING
                BY REFERENCE DATABASE-NAME
                BY REFERENCE SQLITE
@@ -54,10 +123,70 @@
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM BEGIN-TXN
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "DATABASE BUSY, TRY AGAIN"
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING "SELECT COUNT(*) FROM PEOPLE WHERE ID="
+               DELIMITED BY SIZE
+               ID-FIELD DELIMITED BY SIZE
+               ";"
+               INTO SQL-QUERY
+           END-STRING
+
+           CALL STATIC "sqlite3_prepare_v2" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE -1
+               BY REFERENCE COUNT-STMT
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "DUPLICATE CHECK ERROR"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE COUNT-STMT
+               RETURNING STEP-CODE
+           END-CALL
+
+           MOVE ZERO TO DUP-COUNT
+           IF STEP-CODE IS EQUAL TO SQLITE-ROW THEN
+               CALL STATIC "sqlite3_column_int" USING
+                   BY VALUE COUNT-STMT
+                   BY VALUE 0
+                   RETURNING DUP-COUNT
+               END-CALL
+           END-IF
+
+           CALL STATIC "sqlite3_finalize" USING BY VALUE COUNT-STMT
+           END-CALL
+
+           IF DUP-COUNT IS GREATER THAN ZERO THEN
+               DISPLAY "REJECTED: ID " ID-FIELD " ALREADY EXISTS"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM ESCAPE-NAME
+
            STRING "INSERT INTO PEOPLE VALUES (" DELIMITED BY SIZE
                ID-FIELD DELIMITED BY SIZE
                ",'"
-               NAME-FIELD DELIMITED BY SIZE
+               ESCAPED-NAME DELIMITED BY SIZE
                "');"
                INTO SQL-QUERY
            END-STRING
@@ -73,14 +202,27 @@
 
            IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
                DISPLAY "INSERTING ERROR"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM COMMIT-TXN
+
            CALL STATIC "sqlite3_close" USING
                BY REFERENCE SQLITE
-           END-CALL.
+           END-CALL
+
+           MOVE "ADD" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-LOG.
        
-       LIST-DATA.
+       UPDATE-RECORD.
+           DISPLAY "ID:   " WITH NO ADVANCING
+           ACCEPT ID-FIELD
+           DISPLAY "NAME: " WITH NO ADVANCING
+           ACCEPT NAME-FIELD
+
            CALL STATIC "sqlite3_open" USING
                BY REFERENCE DATABASE-NAME
                BY REFERENCE SQLITE
@@ -92,23 +234,406 @@
                EXIT PARAGRAPH
            END-IF
 
-           SET CALLBACK-FUNC TO ADDRESS
-               OF ENTRY "COBOL-SQLITE-CALLBACK"
+           PERFORM BEGIN-TXN
 
-           MOVE "SELECT * FROM PEOPLE;" TO SQL-QUERY
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "DATABASE BUSY, TRY AGAIN"
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING "SELECT COUNT(*) FROM PEOPLE WHERE ID="
+               DELIMITED BY SIZE
+               ID-FIELD DELIMITED BY SIZE
+               ";"
+               INTO SQL-QUERY
+           END-STRING
+
+           CALL STATIC "sqlite3_prepare_v2" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE -1
+               BY REFERENCE COUNT-STMT
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "EXISTENCE CHECK ERROR"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE COUNT-STMT
+               RETURNING STEP-CODE
+           END-CALL
+
+           MOVE ZERO TO DUP-COUNT
+           IF STEP-CODE IS EQUAL TO SQLITE-ROW THEN
+               CALL STATIC "sqlite3_column_int" USING
+                   BY VALUE COUNT-STMT
+                   BY VALUE 0
+                   RETURNING DUP-COUNT
+               END-CALL
+           END-IF
+
+           CALL STATIC "sqlite3_finalize" USING BY VALUE COUNT-STMT
+           END-CALL
+
+           IF DUP-COUNT IS EQUAL TO ZERO THEN
+               DISPLAY "REJECTED: ID " ID-FIELD " NOT FOUND"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM ESCAPE-NAME
+
+           STRING "UPDATE PEOPLE SET NAME='" DELIMITED BY SIZE
+               ESCAPED-NAME DELIMITED BY SIZE
+               "' WHERE ID=" DELIMITED BY SIZE
+               ID-FIELD DELIMITED BY SIZE
+               ";"
+               INTO SQL-QUERY
+           END-STRING
 
            CALL STATIC "sqlite3_exec" USING
                BY VALUE SQLITE
                BY REFERENCE SQL-QUERY
-               BY VALUE CALLBACK-FUNC
+               BY VALUE 0
                BY VALUE 0
                BY VALUE 0
                RETURNING ERROR-CODE
            END-CALL
 
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "UPDATING ERROR"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM COMMIT-TXN
+
+           CALL STATIC "sqlite3_close" USING
+               BY REFERENCE SQLITE
+           END-CALL
+
+           MOVE "UPDATE" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-LOG.
+
+       DELETE-RECORD.
+           DISPLAY "ID:   " WITH NO ADVANCING
+           ACCEPT ID-FIELD
+
+           CALL STATIC "sqlite3_open" USING
+               BY REFERENCE DATABASE-NAME
+               BY REFERENCE SQLITE
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "OPENING ERROR"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BEGIN-TXN
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "DATABASE BUSY, TRY AGAIN"
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOOKUP-NAME-BY-ID
+
+           IF STEP-CODE IS NOT EQUAL TO SQLITE-ROW THEN
+               DISPLAY "REJECTED: ID " ID-FIELD " NOT FOUND"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LOW-VALUES TO SQL-QUERY
+
+           STRING "DELETE FROM PEOPLE WHERE ID=" DELIMITED BY SIZE
+               ID-FIELD DELIMITED BY SIZE
+               ";"
+               INTO SQL-QUERY
+           END-STRING
+
+           CALL STATIC "sqlite3_exec" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "DELETING ERROR"
+               PERFORM ROLLBACK-TXN
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM COMMIT-TXN
+
+           CALL STATIC "sqlite3_close" USING
+               BY REFERENCE SQLITE
+           END-CALL
+
+           MOVE "DELETE" TO AUDIT-ACTION
+           PERFORM WRITE-AUDIT-LOG.
+
+       LOOKUP-NAME-BY-ID.
+           MOVE SPACES TO NAME-FIELD
+
+           STRING "SELECT NAME FROM PEOPLE WHERE ID=" DELIMITED BY
+               SIZE
+               ID-FIELD DELIMITED BY SIZE
+               ";"
+               INTO SQL-QUERY
+           END-STRING
+
+           CALL STATIC "sqlite3_prepare_v2" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE -1
+               BY REFERENCE COUNT-STMT
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE COUNT-STMT
+               RETURNING STEP-CODE
+           END-CALL
+
+           IF STEP-CODE IS EQUAL TO SQLITE-ROW THEN
+               CALL STATIC "sqlite3_column_text" USING
+                   BY VALUE COUNT-STMT
+                   BY VALUE 0
+                   RETURNING LIST-COL-NAME-PTR
+               END-CALL
+
+               SET ADDRESS OF LIST-COL-NAME-TEXT TO LIST-COL-NAME-PTR
+               MOVE LIST-COL-NAME-TEXT TO NAME-FIELD
+           END-IF
+
+           CALL STATIC "sqlite3_finalize" USING BY VALUE COUNT-STMT
+           END-CALL.
+
+       BEGIN-TXN.
+           MOVE "BEGIN IMMEDIATE;" TO SQL-QUERY
+
+           CALL STATIC "sqlite3_exec" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL.
+
+       COMMIT-TXN.
+           MOVE "COMMIT;" TO SQL-QUERY
+
+           CALL STATIC "sqlite3_exec" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL.
+
+       ROLLBACK-TXN.
+           MOVE "ROLLBACK;" TO SQL-QUERY
+
+           CALL STATIC "sqlite3_exec" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE 0
+               BY VALUE 0
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL.
+
+       LIST-DATA.
+           CALL STATIC "sqlite3_open" USING
+               BY REFERENCE DATABASE-NAME
+               BY REFERENCE SQLITE
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "OPENING ERROR"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "SELECT * FROM PEOPLE;" TO SQL-QUERY
+
+           PERFORM RUN-LISTING-QUERY
+
+           CALL STATIC "sqlite3_close" USING
+               BY REFERENCE SQLITE
+           END-CALL.
+
+       FIND-BY-NAME.
+           DISPLAY "NAME: " WITH NO ADVANCING
+           ACCEPT NAME-FIELD
+
+           CALL STATIC "sqlite3_open" USING
+               BY REFERENCE DATABASE-NAME
+               BY REFERENCE SQLITE
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "OPENING ERROR"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM ESCAPE-NAME
+
+           STRING "SELECT * FROM PEOPLE WHERE NAME LIKE '%"
+               DELIMITED BY SIZE
+               ESCAPED-NAME(1:ESC-LEN) DELIMITED BY SIZE
+               "%';"
+               INTO SQL-QUERY
+           END-STRING
+
+           PERFORM RUN-LISTING-QUERY
+
            CALL STATIC "sqlite3_close" USING
                BY REFERENCE SQLITE
            END-CALL.
 
+       RUN-LISTING-QUERY.
+           CALL STATIC "sqlite3_prepare_v2" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE -1
+               BY REFERENCE LIST-STMT
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "QUERY ERROR"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZERO TO LIST-ROW-COUNT
+           DISPLAY "ID       NAME"
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE LIST-STMT
+               RETURNING STEP-CODE
+           END-CALL
+
+           PERFORM DISPLAY-LIST-ROW UNTIL STEP-CODE IS NOT EQUAL
+               TO SQLITE-ROW
+
+           CALL STATIC "sqlite3_finalize" USING BY VALUE LIST-STMT
+           END-CALL
+
+           DISPLAY LIST-ROW-COUNT " RECORDS".
+
+       DISPLAY-LIST-ROW.
+           CALL STATIC "sqlite3_column_int" USING
+               BY VALUE LIST-STMT
+               BY VALUE 0
+               RETURNING LIST-COL-ID
+           END-CALL
+
+           CALL STATIC "sqlite3_column_text" USING
+               BY VALUE LIST-STMT
+               BY VALUE 1
+               RETURNING LIST-COL-NAME-PTR
+           END-CALL
+
+           SET ADDRESS OF LIST-COL-NAME-TEXT TO LIST-COL-NAME-PTR
+
+           DISPLAY LIST-COL-ID "  " LIST-COL-NAME-TEXT
+
+           ADD 1 TO LIST-ROW-COUNT
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE LIST-STMT
+               RETURNING STEP-CODE
+           END-CALL.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT AUD-DATE-WS FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME-WS FROM TIME
+
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE AUD-DATE-WS TO AUD-DATE
+           MOVE AUD-TIME-WS TO AUD-TIME
+           MOVE AUDIT-ACTION TO AUD-ACTION
+           MOVE ID-FIELD TO AUD-ID
+           MOVE NAME-FIELD TO AUD-NAME
+
+           OPEN EXTEND AUDIT-FILE
+
+           IF AUDIT-FILE-STATUS IS EQUAL TO "35" THEN
+      *        OPEN EXTEND DOES NOT CREATE A MISSING FILE - FALL BACK
+      *        TO OPEN OUTPUT, WHICH DOES, ON A FRESH DEPLOYMENT WITH
+      *        NO AUDIT-FILE YET.
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           IF AUDIT-FILE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "OPENING ERROR ON AUDIT-FILE"
+               EXIT PARAGRAPH
+           END-IF
+
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       ESCAPE-NAME.
+           MOVE SPACES TO ESCAPED-NAME
+           MOVE 1 TO ESC-IDX
+
+           PERFORM VARYING NAME-IDX FROM 1 BY 1 UNTIL NAME-IDX > 30
+               MOVE NAME-CHAR(NAME-IDX) TO ESCAPED-CHAR(ESC-IDX)
+               ADD 1 TO ESC-IDX
+
+               IF NAME-CHAR(NAME-IDX) IS EQUAL TO "'" THEN
+                   MOVE "'" TO ESCAPED-CHAR(ESC-IDX)
+                   ADD 1 TO ESC-IDX
+               END-IF
+           END-PERFORM
+
+      *    TRIM TRAILING PAD SPACES SO A SEARCH PATTERN BUILT FROM
+      *    ESCAPED-NAME DOESN'T CARRY THE WHOLE FIXED-WIDTH BUFFER -
+      *    A LIKE '%...%' PATTERN THAT INCLUDES THE PADDING ONLY
+      *    MATCHES A NAME PADDED TO EXACTLY THE SAME WIDTH.
+           MOVE ZERO TO ESC-LEN
+           PERFORM VARYING ESC-IDX FROM 1 BY 1 UNTIL ESC-IDX > 61
+               IF ESCAPED-CHAR(ESC-IDX) IS NOT EQUAL TO SPACE THEN
+                   MOVE ESC-IDX TO ESC-LEN
+               END-IF
+           END-PERFORM
+           IF ESC-LEN IS EQUAL TO ZERO THEN
+               MOVE 1 TO ESC-LEN
+           END-IF.
+
        EXIT-TEST.
        END PROGRAM COBOL-SQLITE.
