@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-SQLITE-EXPORT.
+       AUTHOR.     NIK MAFFI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEOPLE-FILE ASSIGN TO "people_export.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PEOPLE-FILE.
+       01  PEOPLE-RECORD.
+           COPY PEOPLE.
+       WORKING-STORAGE SECTION.
+       77 SQLITE           POINTER.
+       77 EXPORT-STMT      POINTER.
+       77 ERROR-CODE       PIC S9(5) USAGE IS COMP-5.
+       77 STEP-CODE        PIC S9(5) USAGE IS COMP-5.
+       77 DATABASE-NAME    PIC X(14) VALUE IS "./data/data.db".
+       77 SQL-QUERY        PIC X(60)
+           VALUE IS "SELECT * FROM PEOPLE ORDER BY ID;".
+       77 SQLITE-ROW       PIC S9(5) USAGE IS COMP-5 VALUE IS 100.
+       77 FILE-STATUS      PIC X(02).
+       77 COL-ID-RAW       PIC S9(9) USAGE IS COMP-5.
+       77 COL-NAME-PTR     POINTER.
+       77 COL-NAME-TEXT    PIC X(30) BASED.
+       77 RECORD-COUNT     PIC 9(6)  VALUE IS ZERO.
+       PROCEDURE DIVISION.
+           SET SQLITE TO NULL.
+
+           OPEN OUTPUT PEOPLE-FILE
+
+           IF FILE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "OPENING ERROR ON PEOPLE-FILE"
+               STOP RUN
+           END-IF
+
+           CALL STATIC "sqlite3_open" USING
+               BY REFERENCE DATABASE-NAME
+               BY REFERENCE SQLITE
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "OPENING ERROR ON DATABASE"
+               CLOSE PEOPLE-FILE
+               STOP RUN
+           END-IF
+
+           CALL STATIC "sqlite3_prepare_v2" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE -1
+               BY REFERENCE EXPORT-STMT
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "QUERY ERROR"
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               END-CALL
+               CLOSE PEOPLE-FILE
+               STOP RUN
+           END-IF
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE EXPORT-STMT
+               RETURNING STEP-CODE
+           END-CALL
+
+           PERFORM WRITE-EXPORT-RECORD UNTIL STEP-CODE IS NOT EQUAL
+               TO SQLITE-ROW
+
+           CALL STATIC "sqlite3_finalize" USING BY VALUE EXPORT-STMT
+           END-CALL
+
+           CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+           END-CALL
+
+           CLOSE PEOPLE-FILE
+
+           DISPLAY RECORD-COUNT " RECORDS EXPORTED"
+           STOP RUN.
+
+       WRITE-EXPORT-RECORD.
+           MOVE SPACES TO PEOPLE-RECORD
+
+           CALL STATIC "sqlite3_column_int" USING
+               BY VALUE EXPORT-STMT
+               BY VALUE 0
+               RETURNING COL-ID-RAW
+           END-CALL
+
+           MOVE COL-ID-RAW TO ID-FIELD
+
+           CALL STATIC "sqlite3_column_text" USING
+               BY VALUE EXPORT-STMT
+               BY VALUE 1
+               RETURNING COL-NAME-PTR
+           END-CALL
+
+           SET ADDRESS OF COL-NAME-TEXT TO COL-NAME-PTR
+           MOVE COL-NAME-TEXT TO NAME-FIELD
+
+           WRITE PEOPLE-RECORD
+
+           ADD 1 TO RECORD-COUNT
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE EXPORT-STMT
+               RETURNING STEP-CODE
+           END-CALL.
+
+       END PROGRAM COBOL-SQLITE-EXPORT.
