@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBOL-SQLITE-REPORT.
+       AUTHOR.     NIK MAFFI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "people.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-LINE          PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 SQLITE           POINTER.
+       77 STMT             POINTER.
+       77 ERROR-CODE       PIC S9(5) USAGE IS COMP-5.
+       77 STEP-CODE        PIC S9(5) USAGE IS COMP-5.
+       77 DATABASE-NAME    PIC X(14) VALUE IS "./data/data.db".
+       77 SQL-QUERY        PIC X(60)
+           VALUE IS "SELECT * FROM PEOPLE ORDER BY ID;".
+       77 SQLITE-ROW       PIC S9(5) USAGE IS COMP-5 VALUE IS 100.
+       77 COL-ID           PIC S9(9) USAGE IS COMP-5.
+       77 COL-ID-EDIT      PIC ZZZZZ9.
+       77 COL-NAME-PTR     POINTER.
+       77 COL-NAME-TEXT    PIC X(30) BASED.
+       77 RECORD-COUNT     PIC 9(6)  VALUE IS ZERO.
+       77 LINE-COUNT       PIC 9(3)  VALUE IS ZERO.
+       77 LINES-PER-PAGE   PIC 9(3)  VALUE IS 20.
+       77 FILE-STATUS      PIC X(02).
+       01 HEADER-LINE.
+           02 FILLER       PIC X(8)  VALUE IS "ID".
+           02 FILLER       PIC X(30) VALUE IS "NAME".
+       01 DETAIL-LINE.
+           02 DET-ID       PIC X(8).
+           02 DET-NAME     PIC X(30).
+       01 TRAILER-LINE.
+           02 FILLER       PIC X(15) VALUE IS "TOTAL RECORDS: ".
+           02 TRL-COUNT    PIC ZZZZZ9.
+       PROCEDURE DIVISION.
+           SET SQLITE TO NULL
+
+           OPEN OUTPUT PRINT-FILE
+
+           IF FILE-STATUS IS NOT EQUAL TO "00" THEN
+               DISPLAY "OPENING ERROR ON PRINT-FILE"
+               STOP RUN
+           END-IF
+
+           CALL STATIC "sqlite3_open" USING
+               BY REFERENCE DATABASE-NAME
+               BY REFERENCE SQLITE
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "OPENING ERROR"
+               CLOSE PRINT-FILE
+               STOP RUN
+           END-IF
+
+           CALL STATIC "sqlite3_prepare_v2" USING
+               BY VALUE SQLITE
+               BY REFERENCE SQL-QUERY
+               BY VALUE -1
+               BY REFERENCE STMT
+               BY VALUE 0
+               RETURNING ERROR-CODE
+           END-CALL
+
+           IF ERROR-CODE IS NOT EQUAL TO ZERO THEN
+               DISPLAY "QUERY ERROR"
+               CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+               CLOSE PRINT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM WRITE-PAGE-HEADER
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE STMT
+               RETURNING STEP-CODE
+           END-CALL
+
+           PERFORM WRITE-DETAIL-LINE UNTIL STEP-CODE IS NOT EQUAL
+               TO SQLITE-ROW
+
+           MOVE RECORD-COUNT TO TRL-COUNT
+           MOVE TRAILER-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           CALL STATIC "sqlite3_finalize" USING BY VALUE STMT
+           END-CALL
+
+           CALL STATIC "sqlite3_close" USING BY REFERENCE SQLITE
+           END-CALL
+
+           CLOSE PRINT-FILE
+           STOP RUN.
+
+       WRITE-DETAIL-LINE.
+           CALL STATIC "sqlite3_column_int" USING
+               BY VALUE STMT
+               BY VALUE 0
+               RETURNING COL-ID
+           END-CALL
+
+           CALL STATIC "sqlite3_column_text" USING
+               BY VALUE STMT
+               BY VALUE 1
+               RETURNING COL-NAME-PTR
+           END-CALL
+
+           SET ADDRESS OF COL-NAME-TEXT TO COL-NAME-PTR
+
+           MOVE COL-ID TO COL-ID-EDIT
+           MOVE COL-ID-EDIT TO DET-ID
+           MOVE COL-NAME-TEXT TO DET-NAME
+           MOVE DETAIL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           ADD 1 TO RECORD-COUNT
+           ADD 1 TO LINE-COUNT
+
+           IF LINE-COUNT IS GREATER THAN OR EQUAL TO LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           CALL STATIC "sqlite3_step" USING
+               BY VALUE STMT
+               RETURNING STEP-CODE
+           END-CALL.
+
+       WRITE-PAGE-HEADER.
+           IF RECORD-COUNT IS GREATER THAN ZERO THEN
+               MOVE SPACES TO PRINT-LINE
+               WRITE PRINT-LINE AFTER ADVANCING PAGE
+           END-IF
+
+           MOVE HEADER-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE ZERO TO LINE-COUNT.
+
+       END PROGRAM COBOL-SQLITE-REPORT.
